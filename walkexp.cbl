@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WALKEXP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WALK-LOG-FILE ASSIGN TO "WALKLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT WALK-VENDOR-FILE ASSIGN TO "WALKVEND"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WALK-LOG-FILE.
+       COPY WALKREC.
+       FD  WALK-VENDOR-FILE.
+       COPY WALKVEND.
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FOUND PIC X VALUE "N".
+       01 WS-EMP-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-EXPORT-DATE-INPUT PIC X(8).
+       01 WS-EXPORT-DATE PIC 9(8).
+       01 EMP-TABLE.
+           05 EMP-ENTRY OCCURS 50 TIMES INDEXED BY EMP-IDX.
+               10 EMP-ID PIC X(6).
+               10 EMP-TOTAL-DISTANCE PIC 9(6).
+               10 EMP-ELIGIBLE PIC X(1).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+       ACCEPT WS-EXPORT-DATE-INPUT FROM COMMAND-LINE
+       IF WS-EXPORT-DATE-INPUT IS NUMERIC
+           AND WS-EXPORT-DATE-INPUT NOT = ZERO
+           MOVE WS-EXPORT-DATE-INPUT TO WS-EXPORT-DATE
+       ELSE
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD
+       END-IF
+       OPEN INPUT WALK-LOG-FILE
+       OPEN OUTPUT WALK-VENDOR-FILE
+       IF WS-FILE-STATUS = "00"
+           PERFORM UNTIL WS-EOF = "Y"
+               READ WALK-LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WL-RUN-DATE = WS-EXPORT-DATE
+                           PERFORM ACCUMULATE-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WALK-LOG-FILE
+       END-IF
+       PERFORM EXPORT-PARA
+       CLOSE WALK-VENDOR-FILE
+       STOP RUN.
+
+       ACCUMULATE-PARA.
+       PERFORM FIND-OR-ADD-EMP-PARA
+       IF WS-FOUND NOT = "F"
+           MOVE WL-DISTANCE TO EMP-TOTAL-DISTANCE(EMP-IDX)
+           IF WL-EXCEPTION-FLAG = "Y"
+               MOVE "N" TO EMP-ELIGIBLE(EMP-IDX)
+           ELSE
+               MOVE "Y" TO EMP-ELIGIBLE(EMP-IDX)
+           END-IF
+       END-IF.
+
+       FIND-OR-ADD-EMP-PARA.
+       MOVE "N" TO WS-FOUND
+       PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+           IF EMP-ID(EMP-IDX) = WL-EMPLOYEE-ID
+               MOVE "Y" TO WS-FOUND
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+       IF WS-FOUND = "N"
+           IF WS-EMP-COUNT < 50
+               ADD 1 TO WS-EMP-COUNT
+               MOVE WS-EMP-COUNT TO EMP-IDX
+               MOVE WL-EMPLOYEE-ID TO EMP-ID(EMP-IDX)
+               MOVE ZERO TO EMP-TOTAL-DISTANCE(EMP-IDX)
+               MOVE "Y" TO EMP-ELIGIBLE(EMP-IDX)
+           ELSE
+               DISPLAY "EMP-TABLE FULL (50) - SKIPPING "
+                   WL-EMPLOYEE-ID
+               MOVE "F" TO WS-FOUND
+           END-IF
+       END-IF.
+
+       EXPORT-PARA.
+       PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+           IF EMP-TOTAL-DISTANCE(EMP-IDX) = ZERO
+               MOVE "N" TO EMP-ELIGIBLE(EMP-IDX)
+           END-IF
+           MOVE EMP-ID(EMP-IDX) TO WV-EMPLOYEE-ID
+           MOVE WS-EXPORT-DATE TO WV-RUN-DATE
+           MOVE EMP-TOTAL-DISTANCE(EMP-IDX) TO WV-DISTANCE
+           MOVE EMP-ELIGIBLE(EMP-IDX) TO WV-POINTS-ELIGIBLE
+           WRITE WALK-VENDOR-RECORD
+       END-PERFORM.
