@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WALKRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WALK-LOG-FILE ASSIGN TO "WALKLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT WALKRPT-FILE ASSIGN TO "WALKRPT"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WALK-LOG-FILE.
+       COPY WALKREC.
+       FD  WALKRPT-FILE.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FOUND PIC X VALUE "N".
+       01 WS-EMP-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-DAY-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-MONTH-PARM PIC X(6).
+       01 WS-REPORT-YYYYMM PIC 9(6).
+       01 WS-TODAY PIC 9(8).
+       01 WS-REC-YYYYMM PIC 9(6).
+       01 WS-YEAR PIC 9(4).
+       01 WS-MONTH PIC 9(2).
+       01 WS-DAYS-IN-MONTH PIC 9(2).
+       01 WS-AVERAGE PIC 9(4)V99.
+       01 WS-AVERAGE-X REDEFINES WS-AVERAGE PIC 9(6).
+       01 WS-DAYS-MISSED PIC S9(3).
+       01 EMP-TABLE.
+           05 EMP-ENTRY OCCURS 50 TIMES INDEXED BY EMP-IDX.
+               10 EMP-ID PIC X(6).
+               10 EMP-TOTAL-DISTANCE PIC 9(6).
+               10 EMP-DAYS-LOGGED PIC 9(3).
+       01 DAY-TABLE.
+           05 DAY-ENTRY OCCURS 1600 TIMES INDEXED BY DAY-IDX.
+               10 DT-EMP-ID PIC X(6).
+               10 DT-RUN-DATE PIC 9(8).
+               10 DT-DISTANCE PIC 9(3).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+       ACCEPT WS-MONTH-PARM FROM COMMAND-LINE
+       IF WS-MONTH-PARM IS NUMERIC AND WS-MONTH-PARM NOT = ZERO
+           MOVE WS-MONTH-PARM TO WS-REPORT-YYYYMM
+       ELSE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY(1:6) TO WS-REPORT-YYYYMM
+       END-IF
+       OPEN INPUT WALK-LOG-FILE
+       OPEN OUTPUT WALKRPT-FILE
+       IF WS-FILE-STATUS = "00"
+           PERFORM UNTIL WS-EOF = "Y"
+               READ WALK-LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE WL-RUN-DATE(1:6) TO WS-REC-YYYYMM
+                       IF WS-REC-YYYYMM = WS-REPORT-YYYYMM
+                           PERFORM POST-DAY-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WALK-LOG-FILE
+       END-IF
+       PERFORM SUMMARIZE-DAYS-PARA
+       IF WS-EMP-COUNT > ZERO
+           PERFORM DETERMINE-DAYS-PARA
+           PERFORM PRINT-PARA
+       ELSE
+           MOVE "NO WALK-LOG RECORDS FOR THIS PERIOD" TO REPORT-LINE
+           WRITE REPORT-LINE
+       END-IF
+       CLOSE WALKRPT-FILE
+       STOP RUN.
+
+       POST-DAY-PARA.
+       PERFORM FIND-OR-ADD-DAY-PARA
+       IF WS-FOUND NOT = "F"
+           MOVE WL-DISTANCE TO DT-DISTANCE(DAY-IDX)
+       END-IF.
+
+       FIND-OR-ADD-DAY-PARA.
+       MOVE "N" TO WS-FOUND
+       PERFORM VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > WS-DAY-COUNT
+           IF DT-EMP-ID(DAY-IDX) = WL-EMPLOYEE-ID
+                   AND DT-RUN-DATE(DAY-IDX) = WL-RUN-DATE
+               MOVE "Y" TO WS-FOUND
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+       IF WS-FOUND = "N"
+           IF WS-DAY-COUNT < 1600
+               ADD 1 TO WS-DAY-COUNT
+               MOVE WS-DAY-COUNT TO DAY-IDX
+               MOVE WL-EMPLOYEE-ID TO DT-EMP-ID(DAY-IDX)
+               MOVE WL-RUN-DATE TO DT-RUN-DATE(DAY-IDX)
+           ELSE
+               DISPLAY "DAY-TABLE FULL (1600) - SKIPPING "
+                   WL-EMPLOYEE-ID " " WL-RUN-DATE
+               MOVE "F" TO WS-FOUND
+           END-IF
+       END-IF.
+
+       SUMMARIZE-DAYS-PARA.
+       PERFORM VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > WS-DAY-COUNT
+           PERFORM FIND-OR-ADD-EMP-PARA
+           IF WS-FOUND NOT = "F"
+               ADD DT-DISTANCE(DAY-IDX) TO EMP-TOTAL-DISTANCE(EMP-IDX)
+               ADD 1 TO EMP-DAYS-LOGGED(EMP-IDX)
+           END-IF
+       END-PERFORM.
+
+       FIND-OR-ADD-EMP-PARA.
+       MOVE "N" TO WS-FOUND
+       PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+           IF EMP-ID(EMP-IDX) = DT-EMP-ID(DAY-IDX)
+               MOVE "Y" TO WS-FOUND
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+       IF WS-FOUND = "N"
+           IF WS-EMP-COUNT < 50
+               ADD 1 TO WS-EMP-COUNT
+               MOVE WS-EMP-COUNT TO EMP-IDX
+               MOVE DT-EMP-ID(DAY-IDX) TO EMP-ID(EMP-IDX)
+               MOVE ZERO TO EMP-TOTAL-DISTANCE(EMP-IDX)
+               MOVE ZERO TO EMP-DAYS-LOGGED(EMP-IDX)
+           ELSE
+               DISPLAY "EMP-TABLE FULL (50) - SKIPPING "
+                   DT-EMP-ID(DAY-IDX)
+               MOVE "F" TO WS-FOUND
+           END-IF
+       END-IF.
+
+       DETERMINE-DAYS-PARA.
+       MOVE WS-REPORT-YYYYMM(1:4) TO WS-YEAR
+       MOVE WS-REPORT-YYYYMM(5:2) TO WS-MONTH
+       EVALUATE WS-MONTH
+           WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+               MOVE 31 TO WS-DAYS-IN-MONTH
+           WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               MOVE 30 TO WS-DAYS-IN-MONTH
+           WHEN 2
+               IF FUNCTION MOD(WS-YEAR, 4) = 0
+                   AND (FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                        OR FUNCTION MOD(WS-YEAR, 400) = 0)
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               ELSE
+                   MOVE 28 TO WS-DAYS-IN-MONTH
+               END-IF
+           WHEN OTHER
+               MOVE 30 TO WS-DAYS-IN-MONTH
+       END-EVALUATE.
+
+       PRINT-PARA.
+       PERFORM VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > WS-EMP-COUNT
+           COMPUTE WS-AVERAGE ROUNDED =
+               EMP-TOTAL-DISTANCE(EMP-IDX) / EMP-DAYS-LOGGED(EMP-IDX)
+           COMPUTE WS-DAYS-MISSED =
+               WS-DAYS-IN-MONTH - EMP-DAYS-LOGGED(EMP-IDX)
+           MOVE SPACES TO REPORT-LINE
+           STRING EMP-ID(EMP-IDX) DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               EMP-TOTAL-DISTANCE(EMP-IDX) DELIMITED BY SIZE
+               "KM AVG=" DELIMITED BY SIZE
+               WS-AVERAGE-X(1:4) DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-AVERAGE-X(5:2) DELIMITED BY SIZE
+               "KM/DAY LOGGED=" DELIMITED BY SIZE
+               EMP-DAYS-LOGGED(EMP-IDX) DELIMITED BY SIZE
+               " MISSED=" DELIMITED BY SIZE
+               WS-DAYS-MISSED DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+       END-PERFORM.
