@@ -0,0 +1,11 @@
+      *> WALKTXN transaction record - one slip keyed per walker/day
+      *> WT-TXN-TYPE: "E" = new entry, "C" = correction to WT-CORR-DATE
+      *> new fields are appended at the end so pre-existing fixed-width
+      *> WALKTXN datasets/JCL built against earlier layouts still line up
+       01  WALK-TXN-RECORD.
+           05  WT-EMPLOYEE-ID          PIC X(6).
+           05  WT-DISTANCE             PIC 9(3).
+           05  WT-UOM-CODE             PIC X(2).
+           05  WT-CORR-DATE            PIC 9(8).
+           05  WT-REASON               PIC X(30).
+           05  WT-TXN-TYPE             PIC X(1).
