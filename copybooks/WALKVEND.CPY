@@ -0,0 +1,7 @@
+      *> WALKVEND vendor incentive-interface record - one per
+      *> employee per exported day
+       01  WALK-VENDOR-RECORD.
+           05  WV-EMPLOYEE-ID          PIC X(6).
+           05  WV-RUN-DATE             PIC 9(8).
+           05  WV-DISTANCE             PIC 9(6).
+           05  WV-POINTS-ELIGIBLE      PIC X(1).
