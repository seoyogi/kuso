@@ -0,0 +1,3 @@
+      *> WALKCKPT checkpoint record - last WALKTXN record number posted
+       01  WALK-CKPT-RECORD.
+           05  CK-REC-COUNT            PIC 9(9).
