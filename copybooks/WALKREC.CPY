@@ -0,0 +1,11 @@
+      *> WALK-LOG.DAT record layout - one entry per walker per day
+      *> WL-REC-STATUS: "O" = original entry, "C" = correction
+       01  WALK-LOG-RECORD.
+           05  WL-EMPLOYEE-ID          PIC X(6).
+           05  WL-RUN-DATE             PIC 9(8).
+           05  WL-DISTANCE             PIC 9(3).
+           05  WL-UOM-CODE             PIC X(2).
+           05  WL-REC-STATUS           PIC X(1).
+           05  WL-TIMESTAMP            PIC X(14).
+           05  WL-REASON               PIC X(30).
+           05  WL-EXCEPTION-FLAG       PIC X(1).
