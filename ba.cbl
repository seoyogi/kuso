@@ -1,10 +1,402 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WalkLog.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WALK-LOG-FILE ASSIGN TO "WALKLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT WALK-TXN-FILE ASSIGN TO "WALKTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT WALK-CKPT-FILE ASSIGN TO "WALKCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT WALK-EXCP-FILE ASSIGN TO "WALKEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  WALK-LOG-FILE.
+       COPY WALKREC.
+       FD  WALK-TXN-FILE.
+       COPY WALKTXN.
+       FD  WALK-CKPT-FILE.
+       COPY WALKCKPT.
+       FD  WALK-EXCP-FILE.
+       01  WALK-EXCP-LINE PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-TXN-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-EXCP-STATUS PIC XX.
+      *> threshold above which a day's distance is flagged as a
+      *> likely data-entry error and routed to the exception report
+       01 WC-MAX-DISTANCE-KM PIC 9(3) VALUE 60.
+       01 WS-CMD-LINE PIC X(20).
+       01 WS-RUN-MODE PIC X(5).
+       01 WS-THRESHOLD-INPUT PIC X(3) VALUE SPACES.
+       01 WS-TXN-EOF PIC X VALUE "N".
+       01 WS-CKPT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-TXN-REC-NO PIC 9(9) VALUE ZERO.
+       01 WS-SKIP-IDX PIC 9(9) VALUE ZERO.
+       01 WS-SKIP-EOF PIC X VALUE "N".
+       01 EMPLOYEE-ID PIC X(6).
        01 DISTANCE PIC 9(3).
+       01 UOM-CODE PIC X(2).
+       01 WS-DISTANCE-INPUT PIC X(3).
+       01 WS-DISTANCE-OK PIC X VALUE "N".
+       01 WS-UOM-OK PIC X VALUE "N".
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYYMMDD PIC 9(8).
+       01 WS-CONV-INPUT PIC 9(3).
+       01 WS-CONV-UOM PIC X(2).
+       01 WS-CONV-RESULT PIC 9(3).
+       01 WS-CONV-OK PIC X VALUE "Y".
+       01 WS-TXN-TYPE PIC X(1).
+       01 WS-TXN-TYPE-OK PIC X VALUE "N".
+       01 WS-CORR-DATE PIC 9(8).
+       01 WS-CORR-DATE-INPUT PIC X(8).
+       01 WS-CORR-DATE-OK PIC X VALUE "N".
+       01 WS-REASON PIC X(30).
+       01 WS-BUILD-EMP-ID PIC X(6).
+       01 WS-BUILD-RUN-DATE PIC 9(8).
+       01 WS-BUILD-DISTANCE PIC 9(3).
+       01 WS-BUILD-UOM PIC X(2).
+       01 WS-BUILD-STATUS PIC X(1).
+       01 WS-BUILD-REASON PIC X(30).
+       01 WS-LOAD-EOF PIC X VALUE "N".
+       01 WS-ORIG-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-ORIG-FOUND PIC X VALUE "N".
+       01 WS-CHECK-EMP-ID PIC X(6).
+       01 WS-CHECK-DATE PIC 9(8).
+       01 ORIG-TABLE.
+           05 ORIG-ENTRY OCCURS 2000 TIMES INDEXED BY ORIG-IDX.
+               10 OL-EMP-ID PIC X(6).
+               10 OL-RUN-DATE PIC 9(8).
        PROCEDURE DIVISION.
-       DISPLAY "今日歩いた距離(km)を入力してください:"
-       ACCEPT DISTANCE
-       DISPLAY "あなたは " DISTANCE " km 歩きました！"
+       MAIN-PARA.
+       ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+       UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+           INTO WS-RUN-MODE WS-THRESHOLD-INPUT
+       END-UNSTRING
+       IF WS-THRESHOLD-INPUT NOT = SPACES
+           AND FUNCTION TRIM(WS-THRESHOLD-INPUT) IS NUMERIC
+           MOVE FUNCTION NUMVAL(WS-THRESHOLD-INPUT)
+               TO WC-MAX-DISTANCE-KM
+       END-IF
+       ACCEPT WS-RUN-YYYYMMDD FROM DATE YYYYMMDD
+       PERFORM LOAD-ORIGINALS-PARA
+       PERFORM OPEN-WALK-LOG-PARA
+       PERFORM OPEN-WALK-EXCP-PARA
+       IF WS-RUN-MODE = "BATCH"
+           PERFORM BATCH-ENTRY-PARA
+       ELSE
+           PERFORM INTERACTIVE-ENTRY-PARA
+       END-IF
+       CLOSE WALK-LOG-FILE
+       CLOSE WALK-EXCP-FILE
        STOP RUN.
+
+       OPEN-WALK-LOG-PARA.
+       OPEN EXTEND WALK-LOG-FILE
+       IF WS-FILE-STATUS NOT = "00"
+           OPEN OUTPUT WALK-LOG-FILE
+       END-IF.
+
+       OPEN-WALK-EXCP-PARA.
+       OPEN EXTEND WALK-EXCP-FILE
+       IF WS-EXCP-STATUS NOT = "00"
+           OPEN OUTPUT WALK-EXCP-FILE
+       END-IF.
+
+       LOAD-ORIGINALS-PARA.
+       MOVE ZERO TO WS-ORIG-COUNT
+       MOVE "N" TO WS-LOAD-EOF
+       OPEN INPUT WALK-LOG-FILE
+       IF WS-FILE-STATUS = "00"
+           PERFORM UNTIL WS-LOAD-EOF = "Y"
+               READ WALK-LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-LOAD-EOF
+                   NOT AT END
+                       IF WL-REC-STATUS = "O"
+                           PERFORM ADD-ORIGINAL-PARA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WALK-LOG-FILE
+       END-IF.
+
+       ADD-ORIGINAL-PARA.
+       IF WS-ORIG-COUNT < 2000
+           ADD 1 TO WS-ORIG-COUNT
+           MOVE WL-EMPLOYEE-ID TO OL-EMP-ID(WS-ORIG-COUNT)
+           MOVE WL-RUN-DATE TO OL-RUN-DATE(WS-ORIG-COUNT)
+       ELSE
+           DISPLAY "ORIG-TABLE FULL (2000) - CORRECTION LOOKUPS "
+               "MAY MISS OLDER ENTRIES"
+       END-IF.
+
+       CHECK-ORIGINAL-PARA.
+       MOVE "N" TO WS-ORIG-FOUND
+       PERFORM VARYING ORIG-IDX FROM 1 BY 1
+               UNTIL ORIG-IDX > WS-ORIG-COUNT
+           IF OL-EMP-ID(ORIG-IDX) = WS-CHECK-EMP-ID
+                   AND OL-RUN-DATE(ORIG-IDX) = WS-CHECK-DATE
+               MOVE "Y" TO WS-ORIG-FOUND
+               EXIT PERFORM
+           END-IF
+       END-PERFORM.
+
+       INTERACTIVE-ENTRY-PARA.
+       DISPLAY "社員番号を入力してください:"
+       ACCEPT EMPLOYEE-ID
+       PERFORM GET-TXN-TYPE-PARA
+       IF WS-TXN-TYPE = "C"
+           PERFORM GET-CORR-DATE-PARA
+           DISPLAY "修正理由を入力してください:"
+           ACCEPT WS-REASON
+       ELSE
+           MOVE WS-RUN-YYYYMMDD TO WS-CORR-DATE
+           MOVE SPACES TO WS-REASON
+       END-IF
+       PERFORM GET-UOM-PARA
+       MOVE "N" TO WS-CONV-OK
+       PERFORM UNTIL WS-CONV-OK = "Y"
+           PERFORM GET-DISTANCE-PARA
+           MOVE DISTANCE TO WS-CONV-INPUT
+           MOVE UOM-CODE TO WS-CONV-UOM
+           PERFORM CONVERT-TO-KM-PARA
+           IF WS-CONV-OK NOT = "Y"
+               DISPLAY "距離を再入力してください。"
+           END-IF
+       END-PERFORM
+       DISPLAY "あなたは " DISTANCE " " UOM-CODE " 歩きました"
+       MOVE EMPLOYEE-ID TO WS-BUILD-EMP-ID
+       MOVE WS-CORR-DATE TO WS-BUILD-RUN-DATE
+       MOVE UOM-CODE TO WS-BUILD-UOM
+       MOVE WS-REASON TO WS-BUILD-REASON
+       MOVE WS-CONV-RESULT TO WS-BUILD-DISTANCE
+       IF WS-TXN-TYPE = "C"
+           MOVE "C" TO WS-BUILD-STATUS
+       ELSE
+           MOVE "O" TO WS-BUILD-STATUS
+       END-IF
+       PERFORM BUILD-WALK-LOG-PARA.
+
+       GET-TXN-TYPE-PARA.
+       MOVE "N" TO WS-TXN-TYPE-OK
+       PERFORM UNTIL WS-TXN-TYPE-OK = "Y"
+       DISPLAY "取引区分(E=入力 C=修正):"
+       ACCEPT WS-TXN-TYPE
+       IF WS-TXN-TYPE = "E" OR WS-TXN-TYPE = "C"
+           MOVE "Y" TO WS-TXN-TYPE-OK
+       ELSE
+           DISPLAY "E か C を入力してください。"
+       END-IF
+       END-PERFORM.
+
+       BUILD-WALK-LOG-PARA.
+       MOVE WS-BUILD-EMP-ID TO WL-EMPLOYEE-ID
+       MOVE WS-BUILD-RUN-DATE TO WL-RUN-DATE
+       MOVE WS-BUILD-DISTANCE TO WL-DISTANCE
+       MOVE WS-BUILD-UOM TO WL-UOM-CODE
+       MOVE WS-BUILD-STATUS TO WL-REC-STATUS
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WL-TIMESTAMP
+       MOVE WS-BUILD-REASON TO WL-REASON
+       IF WS-BUILD-DISTANCE > WC-MAX-DISTANCE-KM
+           MOVE "Y" TO WL-EXCEPTION-FLAG
+       ELSE
+           MOVE "N" TO WL-EXCEPTION-FLAG
+       END-IF
+       WRITE WALK-LOG-RECORD
+       IF WL-REC-STATUS = "O"
+           PERFORM ADD-ORIGINAL-PARA
+       END-IF
+       IF WL-EXCEPTION-FLAG = "Y"
+           PERFORM WRITE-EXCEPTION-PARA
+       END-IF.
+
+       WRITE-EXCEPTION-PARA.
+       MOVE SPACES TO WALK-EXCP-LINE
+       STRING WL-EMPLOYEE-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WL-RUN-DATE DELIMITED BY SIZE
+           " DISTANCE=" DELIMITED BY SIZE
+           WL-DISTANCE DELIMITED BY SIZE
+           "KM EXCEEDS THRESHOLD OF " DELIMITED BY SIZE
+           WC-MAX-DISTANCE-KM DELIMITED BY SIZE
+           "KM/DAY" DELIMITED BY SIZE
+           INTO WALK-EXCP-LINE
+       END-STRING
+       WRITE WALK-EXCP-LINE.
+
+       GET-UOM-PARA.
+       MOVE "N" TO WS-UOM-OK
+       PERFORM UNTIL WS-UOM-OK = "Y"
+       DISPLAY "単位を入力してください(KM/MI):"
+       ACCEPT UOM-CODE
+       IF UOM-CODE = "KM" OR UOM-CODE = "MI"
+           MOVE "Y" TO WS-UOM-OK
+       ELSE
+           DISPLAY "KM か MI を入力してください。"
+       END-IF
+       END-PERFORM.
+
+       GET-CORR-DATE-PARA.
+       MOVE "N" TO WS-CORR-DATE-OK
+       PERFORM UNTIL WS-CORR-DATE-OK = "Y"
+       DISPLAY "修正対象の日付(YYYYMMDD):"
+       ACCEPT WS-CORR-DATE-INPUT
+       IF WS-CORR-DATE-INPUT NOT = SPACES
+           AND FUNCTION TRIM(WS-CORR-DATE-INPUT) IS NUMERIC
+           MOVE FUNCTION NUMVAL(WS-CORR-DATE-INPUT) TO WS-CORR-DATE
+           IF WS-CORR-DATE > ZERO
+               MOVE EMPLOYEE-ID TO WS-CHECK-EMP-ID
+               MOVE WS-CORR-DATE TO WS-CHECK-DATE
+               PERFORM CHECK-ORIGINAL-PARA
+               IF WS-ORIG-FOUND = "Y"
+                   MOVE "Y" TO WS-CORR-DATE-OK
+               ELSE
+                   DISPLAY "元データがありません。"
+               END-IF
+           ELSE
+               DISPLAY "日付を入力してください。"
+           END-IF
+       ELSE
+           DISPLAY "日付を入力してください。"
+       END-IF
+       END-PERFORM.
+
+       GET-DISTANCE-PARA.
+       MOVE "N" TO WS-DISTANCE-OK
+       PERFORM UNTIL WS-DISTANCE-OK = "Y"
+       DISPLAY "今日歩いた距離を入力してください:"
+       ACCEPT WS-DISTANCE-INPUT
+       IF WS-DISTANCE-INPUT NOT = SPACES
+           AND FUNCTION TRIM(WS-DISTANCE-INPUT) IS NUMERIC
+           MOVE FUNCTION NUMVAL(WS-DISTANCE-INPUT) TO DISTANCE
+           IF DISTANCE > ZERO
+               MOVE "Y" TO WS-DISTANCE-OK
+           ELSE
+               DISPLAY "数字で入力してください。"
+           END-IF
+       ELSE
+           DISPLAY "数字で入力してください。"
+       END-IF
+       END-PERFORM.
+
+       CONVERT-TO-KM-PARA.
+       MOVE "Y" TO WS-CONV-OK
+       IF WS-CONV-UOM = "MI"
+           COMPUTE WS-CONV-RESULT ROUNDED = WS-CONV-INPUT * 1.60934
+               ON SIZE ERROR
+                   MOVE "N" TO WS-CONV-OK
+           END-COMPUTE
+       ELSE
+           MOVE WS-CONV-INPUT TO WS-CONV-RESULT
+       END-IF.
+
+       BATCH-ENTRY-PARA.
+       PERFORM READ-CHECKPOINT-PARA
+       OPEN INPUT WALK-TXN-FILE
+       IF WS-TXN-STATUS NOT = "00"
+           DISPLAY "NO WALKTXN FILE FOUND - NOTHING TO POST"
+       ELSE
+           MOVE WS-CKPT-COUNT TO WS-TXN-REC-NO
+           PERFORM SKIP-POSTED-PARA
+           PERFORM UNTIL WS-TXN-EOF = "Y"
+               READ WALK-TXN-FILE
+                   AT END
+                       MOVE "Y" TO WS-TXN-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TXN-REC-NO
+                       PERFORM POST-TXN-PARA
+                       PERFORM WRITE-CHECKPOINT-PARA
+               END-READ
+           END-PERFORM
+           CLOSE WALK-TXN-FILE
+           PERFORM RESET-CHECKPOINT-PARA
+       END-IF.
+
+       RESET-CHECKPOINT-PARA.
+       OPEN OUTPUT WALK-CKPT-FILE
+       MOVE ZERO TO CK-REC-COUNT
+       WRITE WALK-CKPT-RECORD
+       CLOSE WALK-CKPT-FILE.
+
+       READ-CHECKPOINT-PARA.
+       MOVE ZERO TO WS-CKPT-COUNT
+       OPEN INPUT WALK-CKPT-FILE
+       IF WS-CKPT-STATUS = "00"
+           READ WALK-CKPT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CK-REC-COUNT TO WS-CKPT-COUNT
+           END-READ
+           CLOSE WALK-CKPT-FILE
+       END-IF.
+
+       SKIP-POSTED-PARA.
+       MOVE "N" TO WS-SKIP-EOF
+       PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKPT-COUNT OR WS-SKIP-EOF = "Y"
+           READ WALK-TXN-FILE
+               AT END
+                   MOVE "Y" TO WS-SKIP-EOF
+           END-READ
+       END-PERFORM
+       IF WS-SKIP-EOF = "Y"
+           CLOSE WALK-TXN-FILE
+           OPEN INPUT WALK-TXN-FILE
+           MOVE ZERO TO WS-CKPT-COUNT
+           MOVE ZERO TO WS-TXN-REC-NO
+       END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+       OPEN OUTPUT WALK-CKPT-FILE
+       MOVE WS-TXN-REC-NO TO CK-REC-COUNT
+       WRITE WALK-CKPT-RECORD
+       CLOSE WALK-CKPT-FILE.
+
+       POST-TXN-PARA.
+       IF WT-DISTANCE IS NUMERIC AND WT-DISTANCE > ZERO
+           AND (WT-UOM-CODE = "KM" OR WT-UOM-CODE = "MI")
+           AND (WT-TXN-TYPE = "E" OR WT-TXN-TYPE = "C")
+           AND (WT-TXN-TYPE NOT = "C" OR WT-CORR-DATE IS NUMERIC)
+           MOVE "Y" TO WS-ORIG-FOUND
+           IF WT-TXN-TYPE = "C"
+               MOVE WT-EMPLOYEE-ID TO WS-CHECK-EMP-ID
+               MOVE WT-CORR-DATE TO WS-CHECK-DATE
+               PERFORM CHECK-ORIGINAL-PARA
+           END-IF
+           IF WS-ORIG-FOUND = "Y"
+               MOVE WT-EMPLOYEE-ID TO WS-BUILD-EMP-ID
+               MOVE WT-UOM-CODE TO WS-BUILD-UOM
+               MOVE WT-DISTANCE TO WS-CONV-INPUT
+               MOVE WT-UOM-CODE TO WS-CONV-UOM
+               PERFORM CONVERT-TO-KM-PARA
+               IF WS-CONV-OK = "Y"
+                   MOVE WS-CONV-RESULT TO WS-BUILD-DISTANCE
+                   IF WT-TXN-TYPE = "C"
+                       MOVE WT-CORR-DATE TO WS-BUILD-RUN-DATE
+                       MOVE WT-REASON TO WS-BUILD-REASON
+                       MOVE "C" TO WS-BUILD-STATUS
+                   ELSE
+                       MOVE WS-RUN-YYYYMMDD TO WS-BUILD-RUN-DATE
+                       MOVE SPACES TO WS-BUILD-REASON
+                       MOVE "O" TO WS-BUILD-STATUS
+                   END-IF
+                   PERFORM BUILD-WALK-LOG-PARA
+               ELSE
+                   DISPLAY "SKIPPED BAD TXN FOR " WT-EMPLOYEE-ID
+               END-IF
+           ELSE
+               DISPLAY "SKIPPED CORR W/NO ORIGINAL FOR "
+                   WT-EMPLOYEE-ID
+           END-IF
+       ELSE
+           DISPLAY "SKIPPED BAD TXN FOR " WT-EMPLOYEE-ID
+       END-IF.
